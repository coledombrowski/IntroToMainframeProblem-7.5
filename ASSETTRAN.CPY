@@ -0,0 +1,42 @@
+      *****************************************************
+      *ASSETTRAN.CPY
+      *TRANSACTION RECORD LAYOUT FOR THE ASSETMAINT ADD /
+      *CHANGE / DELETE (RETIRE) MAINTENANCE RUN
+      *
+      *TRAN-CODE-IN - MAINTENANCE ACTION CODE
+      *    'A'  ADD A NEW ASSET
+      *    'C'  CHANGE PRICE-IN, SALVAGE-IN, USEFUL-LIFE-IN,
+      *         METHOD-IN OR NAME-IN ON AN EXISTING ASSET
+      *    'D'  RETIRE AN EXISTING ASSET
+      *    'S'  RECORD THE DISPOSAL (SALE/SCRAP) OF AN
+      *         EXISTING ASSET - SETS DISPOSED-IN, THE LAST
+      *         MONTH HELD AND THE SALE PROCEEDS SO
+      *         STARTDEPRECIATION CAN PRORATE AND REPORT THE
+      *         GAIN/LOSS
+      *
+      *TRAN-DEPT-IN - OWNING DEPARTMENT/COST-CENTER CODE.
+      *ON AN ADD IT IS STORED AS THE ASSET'S DEPT-IN. ON A
+      *CHANGE IT IS OPTIONAL - LEAVE BLANK TO KEEP THE
+      *ASSET'S CURRENT DEPARTMENT.
+      *
+      *TRAN-DISPOSAL-MONTH-IN/TRAN-DISPOSAL-PROCEEDS-IN ARE
+      *ONLY USED ON A DISPOSE ('S') TRANSACTION.
+      *****************************************************
+       01  ASSET-TRANSACTION-RECORD.
+           05  TRAN-CODE-IN        PICTURE X.
+               88  TRAN-ADD-IN             VALUE 'A'.
+               88  TRAN-CHANGE-IN          VALUE 'C'.
+               88  TRAN-DELETE-IN          VALUE 'D'.
+               88  TRAN-DISPOSE-IN         VALUE 'S'.
+           05  TRAN-ASSET-ID-IN    PICTURE X(6).
+           05  TRAN-NAME-IN        PICTURE X(10).
+           05  TRAN-PRICE-IN       PICTURE S9(5)V99.
+           05  TRAN-SALVAGE-IN     PICTURE S9(5)V99.
+           05  TRAN-LIFE-IN        PICTURE 99.
+           05  TRAN-METHOD-IN      PICTURE X.
+           05  TRAN-DEPT-IN        PICTURE X(4).
+           05  TRAN-DISPOSAL-MONTH-IN
+                                   PICTURE 99.
+           05  TRAN-DISPOSAL-PROCEEDS-IN
+                                   PICTURE S9(6)V99.
+           05  FILLER              PICTURE X(32).
