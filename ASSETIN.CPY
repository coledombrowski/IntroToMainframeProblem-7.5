@@ -0,0 +1,59 @@
+      *****************************************************
+      *ASSETIN.CPY
+      *ASSET MASTER RECORD LAYOUT - KEYED BY ASSET-ID-IN
+      *USED BY THE ASSET-INPUT-FILE (STARTDEPRECIATION) AND
+      *THE ASSET-MASTER-FILE (ASSETMAINT) VIEWS OF THE SAME
+      *INDEXED ASSET MASTER
+      *
+      *METHOD-IN - DEPRECIATION METHOD CODE
+      *    'S' OR SPACE  STRAIGHT-LINE
+      *    'D'           DOUBLE-DECLINING-BALANCE
+      *    'Y'           SUM-OF-THE-YEARS-DIGITS
+      *
+      *STATUS-IN - ASSET STATUS CODE
+      *    'A' OR SPACE  ACTIVE
+      *    'R'           RETIRED (NO LONGER DEPRECIATED)
+      *
+      *DISPOSED-IN - SET WHEN THE ASSET WAS SOLD OR SCRAPPED
+      *DURING THE CURRENT AUDIT YEAR.  DISPOSAL-MONTH-IN IS
+      *THE LAST MONTH (1-12) THE ASSET WAS HELD, USED TO
+      *PRORATE THE CURRENT YEAR'S DEPRECIATION.
+      *
+      *DEPT-IN - OWNING DEPARTMENT/COST-CENTER CODE, USED AS
+      *AN ALTERNATE KEY SO THE DEPRECIATION RUN CAN BE TAKEN
+      *IN DEPARTMENT SEQUENCE FOR THE SUBTOTAL CONTROL BREAK.
+      *
+      *ACCUM-DEPR-IN AND REMAINING-LIFE-IN CARRY THE ASSET'S
+      *LIFE-TO-DATE DEPRECIATION AND REMAINING USEFUL LIFE
+      *FORWARD FROM RUN TO RUN. STARTDEPRECIATION UPDATES
+      *THEM AT YEAR END AND RETIRES THE ASSET ONCE IT IS
+      *FULLY DEPRECIATED DOWN TO SALVAGE-IN. A ZERO
+      *REMAINING-LIFE-IN ON A NEWLY-ADDED ASSET IS TREATED
+      *AS "NOT YET STARTED" AND DEFAULTS TO USEFUL-LIFE-IN.
+      *
+      *LAST-ROLLED-YEAR-IN IS THE AUDIT YEAR STARTDEPRECIATION
+      *LAST ROLLED THIS ASSET FORWARD FOR. IT KEEPS A RERUN OF
+      *THE SAME YEAR (TO REPRINT A REPORT, FOR EXAMPLE) FROM
+      *ADVANCING ACCUM-DEPR-IN/REMAINING-LIFE-IN A SECOND TIME.
+      *****************************************************
+       01  ASSET-INPUT-RECORD.
+           05  ASSET-ID-IN         PICTURE X(6).
+           05  NAME-IN             PICTURE X(10).
+           05  PRICE-IN            PICTURE S9(5)V99.
+           05  SALVAGE-IN          PICTURE S9(5)V99.
+           05  USEFUL-LIFE-IN      PICTURE 99.
+           05  METHOD-IN           PICTURE X.
+           05  STATUS-IN           PICTURE X.
+               88  ASSET-ACTIVE-IN         VALUE 'A' SPACE.
+               88  ASSET-RETIRED-IN        VALUE 'R'.
+           05  DISPOSED-IN         PICTURE X.
+               88  ASSET-DISPOSED-IN       VALUE 'Y'.
+               88  ASSET-NOT-DISPOSED-IN   VALUE 'N' SPACE.
+           05  DISPOSAL-MONTH-IN   PICTURE 99.
+           05  DISPOSAL-PROCEEDS-IN
+                                   PICTURE S9(6)V99.
+           05  DEPT-IN             PICTURE X(4).
+           05  ACCUM-DEPR-IN       PICTURE S9(7)V99.
+           05  REMAINING-LIFE-IN   PICTURE 99.
+           05  LAST-ROLLED-YEAR-IN PICTURE 9(4).
+           05  FILLER              PICTURE X(15).
