@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSETMAINT.
+       AUTHOR. COLE DOMBROWSKI.
+
+      *****************************************************
+      *ASSETMAINT APPLIES ADD / CHANGE / RETIRE TRANSACTIONS
+      *FROM ASSETTRAN.DAT TO THE INDEXED ASSET MASTER SO
+      *STARTDEPRECIATION ALWAYS RUNS AGAINST A GOVERNED
+      *MASTER FILE INSTEAD OF A HAND-EDITED FLAT FILE.
+      *EACH TRANSACTION IS ECHOED TO ASSETMLOG.DOC.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT ASSET-MASTER-FILE ASSIGN TO 'ASSETDATA.DAT'
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ASSET-ID-IN
+            ALTERNATE RECORD KEY IS DEPT-IN WITH DUPLICATES
+            FILE STATUS IS MASTER-FILE-STATUS-WS.
+
+            SELECT TRANSACTION-FILE ASSIGN TO 'ASSETTRAN.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT MAINT-LOG-FILE ASSIGN TO 'ASSETMLOG.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSET-MASTER-FILE RECORDING MODE IS F.
+       COPY ASSETIN.CPY.
+
+       FD  TRANSACTION-FILE RECORDING MODE IS F.
+       COPY ASSETTRAN.CPY.
+
+       FD  MAINT-LOG-FILE RECORDING MODE IS F.
+       01  PRINT-A-SINGLE-LINE         PICTURE X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORKING-VARIABLES.
+           05  EOF-TRAN-WS             PICTURE X(3)  VALUE 'NO'.
+           05  MASTER-FILE-STATUS-WS   PICTURE XX    VALUE '00'.
+           05  TRAN-COUNT-WS           PICTURE 9(5)  VALUE ZERO.
+           05  ADD-COUNT-WS            PICTURE 9(5)  VALUE ZERO.
+           05  CHANGE-COUNT-WS         PICTURE 9(5)  VALUE ZERO.
+           05  RETIRE-COUNT-WS         PICTURE 9(5)  VALUE ZERO.
+           05  ERROR-COUNT-WS          PICTURE 9(5)  VALUE ZERO.
+
+       01  MAINT-LOG-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05  LOG-ASSET-ID-OUT    PICTURE X(6).
+           05  FILLER              PICTURE X(2)    VALUE SPACE.
+           05  LOG-ACTION-OUT      PICTURE X(14).
+           05  FILLER              PICTURE X(2)    VALUE SPACE.
+           05  LOG-MESSAGE-OUT     PICTURE X(40).
+           05  FILLER              PICTURE X(67)   VALUE SPACE.
+
+       01  MAINT-TOTALS-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05                      PICTURE X(20)   VALUE
+                                      'TRANSACTIONS READ  '.
+           05  TOTAL-TRAN-OUT      PICTURE ZZ,ZZ9.
+           05  FILLER              PICTURE X(3)    VALUE SPACE.
+           05                      PICTURE X(14)   VALUE
+                                      'ASSETS ADDED  '.
+           05  TOTAL-ADD-OUT       PICTURE ZZ,ZZ9.
+           05  FILLER              PICTURE X(3)    VALUE SPACE.
+           05                      PICTURE X(14)   VALUE
+                                      'ASSETS CHANGED'.
+           05  TOTAL-CHANGE-OUT    PICTURE ZZ,ZZ9.
+           05  FILLER              PICTURE X(3)    VALUE SPACE.
+           05                      PICTURE X(14)   VALUE
+                                      'ASSETS RETIRED'.
+           05  TOTAL-RETIRE-OUT    PICTURE ZZ,ZZ9.
+           05  FILLER              PICTURE X(3)    VALUE SPACE.
+           05                      PICTURE X(7)    VALUE 'ERRORS '.
+           05  TOTAL-ERROR-OUT     PICTURE ZZ,ZZ9.
+           05  FILLER              PICTURE X(10)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       100-MAINLINE.
+           PERFORM    200-OPEN
+           PERFORM    300-PROCESS-TRANSACTION UNTIL EOF-TRAN-WS = 'YES'
+           PERFORM    900-CLOSE
+           STOP RUN.
+
+       200-OPEN.
+           OPEN I-O ASSET-MASTER-FILE
+      *****************************************************
+      *STATUS 35 MEANS ASSETDATA.DAT DOES NOT EXIST YET - ON
+      *A BRAND-NEW SYSTEM THAT IS EXPECTED, SO CREATE AN
+      *EMPTY INDEXED MASTER AND RE-OPEN I-O AGAINST IT. ANY
+      *OTHER NON-ZERO STATUS IS A REAL PROBLEM AND STOPS
+      *THE RUN RATHER THAN LIMPING ALONG WITHOUT A MASTER.
+      *****************************************************
+           IF MASTER-FILE-STATUS-WS = '35'
+               OPEN OUTPUT ASSET-MASTER-FILE
+               CLOSE       ASSET-MASTER-FILE
+               OPEN I-O    ASSET-MASTER-FILE
+           END-IF
+
+           IF MASTER-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'ASSETMAINT: ASSET MASTER OPEN FAILED - '
+                       'STATUS ' MASTER-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT MAINT-LOG-FILE
+           PERFORM    250-READ-ONE-TRANSACTION.
+
+       250-READ-ONE-TRANSACTION.
+           READ TRANSACTION-FILE
+              AT END MOVE 'YES' TO EOF-TRAN-WS
+           END-READ.
+
+       300-PROCESS-TRANSACTION.
+           ADD  1 TO TRAN-COUNT-WS
+           EVALUATE TRUE
+               WHEN TRAN-ADD-IN
+                   PERFORM  400-ADD-ASSET
+               WHEN TRAN-CHANGE-IN
+                   PERFORM  500-CHANGE-ASSET
+               WHEN TRAN-DELETE-IN
+                   PERFORM  600-RETIRE-ASSET
+               WHEN TRAN-DISPOSE-IN
+                   PERFORM  650-DISPOSE-ASSET
+               WHEN OTHER
+                   PERFORM  700-LOG-INVALID-CODE
+           END-EVALUATE
+           PERFORM    250-READ-ONE-TRANSACTION.
+
+       400-ADD-ASSET.
+      *****************************************************
+      *ASSET-INPUT-RECORD IS THE SHARED FD BUFFER FOR ADD,
+      *CHANGE AND DELETE TRANSACTIONS ALIKE - INITIALIZE IT
+      *FIRST SO A NEW ASSET NEVER INHERITS DISPOSED-IN OR
+      *ANY OTHER FIELD LEFT OVER FROM A PRIOR TRANSACTION'S
+      *READ AGAINST THE SAME BUFFER.
+      *****************************************************
+           INITIALIZE ASSET-INPUT-RECORD
+
+           MOVE TRAN-ASSET-ID-IN TO ASSET-ID-IN
+           MOVE TRAN-NAME-IN     TO NAME-IN
+           MOVE TRAN-PRICE-IN    TO PRICE-IN
+           MOVE TRAN-SALVAGE-IN  TO SALVAGE-IN
+           MOVE TRAN-LIFE-IN     TO USEFUL-LIFE-IN
+           MOVE TRAN-METHOD-IN   TO METHOD-IN
+           MOVE TRAN-DEPT-IN     TO DEPT-IN
+           MOVE ZERO             TO ACCUM-DEPR-IN
+           MOVE TRAN-LIFE-IN     TO REMAINING-LIFE-IN
+           MOVE 'A'              TO STATUS-IN
+           MOVE 'N'              TO DISPOSED-IN
+           MOVE ZERO             TO DISPOSAL-MONTH-IN
+           MOVE ZERO             TO DISPOSAL-PROCEEDS-IN
+
+           WRITE ASSET-INPUT-RECORD
+               INVALID KEY
+                   PERFORM  710-LOG-DUPLICATE-KEY
+               NOT INVALID KEY
+                   ADD  1 TO ADD-COUNT-WS
+                   PERFORM  720-LOG-ADD-SUCCESS
+           END-WRITE.
+
+       500-CHANGE-ASSET.
+           MOVE TRAN-ASSET-ID-IN TO ASSET-ID-IN
+
+           READ ASSET-MASTER-FILE
+               INVALID KEY
+                   PERFORM  730-LOG-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM  510-APPLY-CHANGES
+           END-READ.
+
+       510-APPLY-CHANGES.
+           IF TRAN-NAME-IN NOT = SPACES
+               MOVE TRAN-NAME-IN TO NAME-IN
+           END-IF
+           IF TRAN-PRICE-IN NOT = ZERO
+               MOVE TRAN-PRICE-IN TO PRICE-IN
+           END-IF
+           IF TRAN-SALVAGE-IN NOT = ZERO
+               MOVE TRAN-SALVAGE-IN TO SALVAGE-IN
+           END-IF
+           IF TRAN-LIFE-IN NOT = ZERO
+               MOVE TRAN-LIFE-IN TO USEFUL-LIFE-IN
+               MOVE TRAN-LIFE-IN TO REMAINING-LIFE-IN
+      *****************************************************
+      *A CORRECTED USEFUL LIFE RESTARTS THE ASSET'S
+      *DEPRECIATION SCHEDULE AT YEAR ONE, SO ANY LIFE-TO-
+      *DATE DEPRECIATION UNDER THE OLD SCHEDULE NO LONGER
+      *APPLIES AND MUST BE ZEROED OUT WITH IT.
+      *****************************************************
+               MOVE ZERO         TO ACCUM-DEPR-IN
+           END-IF
+           IF TRAN-METHOD-IN NOT = SPACE
+               MOVE TRAN-METHOD-IN TO METHOD-IN
+           END-IF
+           IF TRAN-DEPT-IN NOT = SPACES
+               MOVE TRAN-DEPT-IN TO DEPT-IN
+           END-IF
+
+           REWRITE ASSET-INPUT-RECORD
+               INVALID KEY
+                   PERFORM  730-LOG-NOT-FOUND
+               NOT INVALID KEY
+                   ADD  1 TO CHANGE-COUNT-WS
+                   PERFORM  740-LOG-CHANGE-SUCCESS
+           END-REWRITE.
+
+       600-RETIRE-ASSET.
+           MOVE TRAN-ASSET-ID-IN TO ASSET-ID-IN
+
+           READ ASSET-MASTER-FILE
+               INVALID KEY
+                   PERFORM  730-LOG-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM  610-REWRITE-AS-RETIRED
+           END-READ.
+
+       610-REWRITE-AS-RETIRED.
+           MOVE 'R' TO STATUS-IN
+
+           REWRITE ASSET-INPUT-RECORD
+               INVALID KEY
+                   PERFORM  730-LOG-NOT-FOUND
+               NOT INVALID KEY
+                   ADD  1 TO RETIRE-COUNT-WS
+                   PERFORM  750-LOG-RETIRE-SUCCESS
+           END-REWRITE.
+
+       650-DISPOSE-ASSET.
+           MOVE TRAN-ASSET-ID-IN TO ASSET-ID-IN
+
+           READ ASSET-MASTER-FILE
+               INVALID KEY
+                   PERFORM  730-LOG-NOT-FOUND
+               NOT INVALID KEY
+                   PERFORM  660-REWRITE-AS-DISPOSED
+           END-READ.
+
+       660-REWRITE-AS-DISPOSED.
+           MOVE 'Y'                     TO DISPOSED-IN
+           MOVE TRAN-DISPOSAL-MONTH-IN  TO DISPOSAL-MONTH-IN
+           MOVE TRAN-DISPOSAL-PROCEEDS-IN
+                                        TO DISPOSAL-PROCEEDS-IN
+
+           REWRITE ASSET-INPUT-RECORD
+               INVALID KEY
+                   PERFORM  730-LOG-NOT-FOUND
+               NOT INVALID KEY
+                   ADD  1 TO CHANGE-COUNT-WS
+                   PERFORM  760-LOG-DISPOSE-SUCCESS
+           END-REWRITE.
+
+       700-LOG-INVALID-CODE.
+           ADD  1 TO ERROR-COUNT-WS
+           MOVE TRAN-ASSET-ID-IN      TO LOG-ASSET-ID-OUT
+           MOVE 'INVALID CODE'        TO LOG-ACTION-OUT
+           MOVE 'TRANSACTION SKIPPED - BAD TRAN CODE'
+                                      TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       710-LOG-DUPLICATE-KEY.
+           ADD  1 TO ERROR-COUNT-WS
+           MOVE ASSET-ID-IN           TO LOG-ASSET-ID-OUT
+           MOVE 'ADD'                 TO LOG-ACTION-OUT
+           MOVE 'REJECTED - DUPLICATE ASSET ID'
+                                      TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       720-LOG-ADD-SUCCESS.
+           MOVE ASSET-ID-IN           TO LOG-ASSET-ID-OUT
+           MOVE 'ADD'                 TO LOG-ACTION-OUT
+           MOVE 'ASSET ADDED TO MASTER'
+                                      TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       730-LOG-NOT-FOUND.
+           ADD  1 TO ERROR-COUNT-WS
+           MOVE ASSET-ID-IN           TO LOG-ASSET-ID-OUT
+           MOVE 'CHANGE/DELETE'       TO LOG-ACTION-OUT
+           MOVE 'REJECTED - ASSET NOT FOUND'
+                                      TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       740-LOG-CHANGE-SUCCESS.
+           MOVE ASSET-ID-IN           TO LOG-ASSET-ID-OUT
+           MOVE 'CHANGE'              TO LOG-ACTION-OUT
+           MOVE 'ASSET UPDATED'       TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       750-LOG-RETIRE-SUCCESS.
+           MOVE ASSET-ID-IN           TO LOG-ASSET-ID-OUT
+           MOVE 'DELETE'              TO LOG-ACTION-OUT
+           MOVE 'ASSET MARKED RETIRED'
+                                      TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       760-LOG-DISPOSE-SUCCESS.
+           MOVE ASSET-ID-IN           TO LOG-ASSET-ID-OUT
+           MOVE 'DISPOSE'             TO LOG-ACTION-OUT
+           MOVE 'ASSET MARKED DISPOSED'
+                                      TO LOG-MESSAGE-OUT
+           PERFORM  800-WRITE-LOG-LINE.
+
+       800-WRITE-LOG-LINE.
+           MOVE MAINT-LOG-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE.
+
+       900-CLOSE.
+           MOVE TRAN-COUNT-WS    TO TOTAL-TRAN-OUT
+           MOVE ADD-COUNT-WS     TO TOTAL-ADD-OUT
+           MOVE CHANGE-COUNT-WS  TO TOTAL-CHANGE-OUT
+           MOVE RETIRE-COUNT-WS  TO TOTAL-RETIRE-OUT
+           MOVE ERROR-COUNT-WS   TO TOTAL-ERROR-OUT
+
+           MOVE SPACES TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           WRITE PRINT-A-SINGLE-LINE FROM MAINT-TOTALS-LINE-SETUP
+                 AFTER 1 LINE
+
+           CLOSE     ASSET-MASTER-FILE TRANSACTION-FILE MAINT-LOG-FILE.
