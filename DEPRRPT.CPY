@@ -0,0 +1,120 @@
+      *****************************************************
+      *DEPRRPT.CPY
+      *REPORT LINE LAYOUTS FOR ASSET-OUTPUT-FILE
+      *****************************************************
+       01  DETAILED-OUTPUT-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05  NAME-OUT            PICTURE X(10).
+           05  FILLER              PICTURE X(5)    VALUE SPACE.
+           05  PRICE-OUT           PICTURE $$$,$$9.99.
+           05  FILLER              PICTURE X(5)    VALUE SPACE.
+           05  SALVAGE-OUT         PICTURE $$$,$$9.99.
+           05  FILLER              PICTURE X(5)    VALUE SPACE.
+           05  USEFUL-LIFE-OUT     PICTURE Z9.
+           05  FILLER              PICTURE X(5)    VALUE SPACE.
+           05  YEARLY-DEPR-OUT     PICTURE $$$,$$9.99.
+           05  FILLER              PICTURE X(48)   VALUE SPACE.
+
+      *****************************************************
+      *DEPARTMENT CONTROL-BREAK SUBTOTAL LINE - PRINTED
+      *EACH TIME DEPT-IN CHANGES ON THE ASSET MASTER AND
+      *ONCE MORE FOR THE LAST DEPARTMENT AT END OF RUN
+      *****************************************************
+       01  DEPT-SUBTOTAL-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05                      PICTURE X(12)   VALUE
+                                      'DEPARTMENT '.
+           05  SUBTOTAL-DEPT-OUT   PICTURE X(4).
+           05                      PICTURE X(11)   VALUE
+                                      ' SUBTOTAL '.
+           05  SUBTOTAL-DEPR-OUT   PICTURE $$,$$$,$$9.99.
+           05  FILLER              PICTURE X(85)   VALUE SPACES.
+
+      *****************************************************
+      *AMORTIZATION SCHEDULE HEADING AND DETAIL LINES -
+      *FULL YEAR-BY-YEAR DEPRECIATION SCHEDULE PER ASSET
+      *****************************************************
+       01  SCHEDULE-HEADER-LINE-SETUP.
+           05  FILLER              PICTURE X(9)    VALUE SPACES.
+           05  FILLER              PICTURE X(4)    VALUE 'YEAR'.
+           05  FILLER              PICTURE X(6)    VALUE SPACES.
+           05  FILLER              PICTURE X(19)   VALUE
+                                      'YEARLY DEPRECIATION'.
+           05  FILLER              PICTURE X(6)    VALUE SPACES.
+           05  FILLER              PICTURE X(25)   VALUE
+                                      'ACCUMULATED DEPRECIATION'.
+           05  FILLER              PICTURE X(6)    VALUE SPACES.
+           05  FILLER              PICTURE X(10)   VALUE 'BOOK VALUE'.
+
+       01  SCHEDULE-DETAIL-LINE-SETUP.
+           05  FILLER              PICTURE X(9)    VALUE SPACES.
+           05  SCHED-YEAR-OUT      PICTURE Z9.
+           05  FILLER              PICTURE X(8)    VALUE SPACES.
+           05  SCHED-YEARLY-DEPR-OUT
+                                   PICTURE $$$,$$9.99.
+           05  FILLER              PICTURE X(8)    VALUE SPACES.
+           05  SCHED-ACCUM-DEPR-OUT
+                                   PICTURE $$,$$$,$$9.99.
+           05  FILLER              PICTURE X(6)    VALUE SPACES.
+           05  SCHED-BOOK-VALUE-OUT
+                                   PICTURE $$,$$$,$$9.99.
+           05  FILLER              PICTURE X(5)    VALUE SPACES.
+
+      *****************************************************
+      *EXCEPTION REPORT HEADING AND DETAIL LINES FOR ASSET
+      *RECORDS THAT FAIL EDIT AND ARE EXCLUDED FROM THE RUN
+      *****************************************************
+       01  EXCEPTION-HEADER-LINE-SETUP.
+           05  FILLER              PICTURE X(4)    VALUE SPACES.
+           05  FILLER              PICTURE X(8)    VALUE 'ASSET ID'.
+           05  FILLER              PICTURE X(3)    VALUE SPACES.
+           05  FILLER              PICTURE X(4)    VALUE 'NAME'.
+           05  FILLER              PICTURE X(7)    VALUE SPACES.
+           05  FILLER              PICTURE X(6)    VALUE 'REASON'.
+           05  FILLER              PICTURE X(20)   VALUE SPACES.
+
+       01  EXCEPTION-DETAIL-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05  EXC-ASSET-ID-OUT    PICTURE X(6).
+           05  FILLER              PICTURE X(4)    VALUE SPACES.
+           05  EXC-NAME-OUT        PICTURE X(10).
+           05  FILLER              PICTURE X(4)    VALUE SPACES.
+           05  EXC-REASON-OUT      PICTURE X(30).
+           05  FILLER              PICTURE X(17)   VALUE SPACES.
+
+       01  EXCEPTION-TOTAL-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05                      PICTURE X(38)    VALUE
+                 'TOTAL EXCEPTION RECORDS EXCLUDED IS '.
+           05  EXC-COUNT-OUT       PICTURE ZZ,ZZ9.
+           05  FILLER              PICTURE X(20)   VALUE SPACES.
+
+      *****************************************************
+      *DISPOSAL REPORT HEADING AND DETAIL LINES FOR ASSETS
+      *SOLD OR SCRAPPED DURING THE CURRENT AUDIT YEAR
+      *****************************************************
+       01  DISPOSAL-HEADER-LINE-SETUP.
+           05  FILLER              PICTURE X(4)    VALUE SPACES.
+           05  FILLER              PICTURE X(8)    VALUE 'ASSET ID'.
+           05  FILLER              PICTURE X(3)    VALUE SPACES.
+           05  FILLER              PICTURE X(4)    VALUE 'NAME'.
+           05  FILLER              PICTURE X(7)    VALUE SPACES.
+           05  FILLER              PICTURE X(8)    VALUE 'PROCEEDS'.
+           05  FILLER              PICTURE X(6)    VALUE SPACES.
+           05  FILLER              PICTURE X(10)   VALUE 'BOOK VALUE'.
+           05  FILLER              PICTURE X(5)    VALUE SPACES.
+           05  FILLER              PICTURE X(9)    VALUE 'GAIN/LOSS'.
+           05  FILLER              PICTURE X(10)   VALUE SPACES.
+
+       01  DISPOSAL-DETAIL-LINE-SETUP.
+           05  FILLER              PICTURE X       VALUE SPACE.
+           05  DISP-ASSET-ID-OUT   PICTURE X(6).
+           05  FILLER              PICTURE X(5)    VALUE SPACES.
+           05  DISP-NAME-OUT       PICTURE X(10).
+           05  FILLER              PICTURE X(4)    VALUE SPACES.
+           05  DISP-PROCEEDS-OUT   PICTURE $$,$$$,$$9.99.
+           05  FILLER              PICTURE X(3)    VALUE SPACES.
+           05  DISP-BOOK-VALUE-OUT PICTURE $$,$$$,$$9.99.
+           05  FILLER              PICTURE X(3)    VALUE SPACES.
+           05  DISP-GAIN-LOSS-OUT  PICTURE $,$$$,$$9.99-.
+           05  FILLER              PICTURE X(10)   VALUE SPACES.
