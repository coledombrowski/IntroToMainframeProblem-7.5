@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPRSUB.
+       AUTHOR. COLE DOMBROWSKI.
+
+      *****************************************************
+      *DEPRSUB CALCULATES ONE YEAR OF DEPRECIATION FOR ONE
+      *ASSET, GIVEN THE YEAR NUMBER (1 = FIRST YEAR OF LIFE)
+      *AND THE DEPRECIATION ACCUMULATED THROUGH THE PRIOR
+      *YEAR.  THE CALLER IS RESPONSIBLE FOR ACCUMULATING THE
+      *RETURNED AMOUNT INTO ITS OWN RUNNING TOTALS.
+      *
+      *METHOD-IN SELECTS THE DEPRECIATION METHOD -
+      *    'S' OR SPACE  STRAIGHT-LINE
+      *    'D'           DOUBLE-DECLINING-BALANCE
+      *    'Y'           SUM-OF-THE-YEARS-DIGITS
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CALC-VARIABLES.
+           05  BOOK-VALUE-WS       PICTURE S9(7)V99 VALUE ZERO.
+           05  DDB-RATE-WS         PICTURE S9V9(4)  VALUE ZERO.
+           05  DDB-DEPR-WS         PICTURE S9(7)V99 VALUE ZERO.
+           05  SYD-TOTAL-WS        PICTURE 9(4)     VALUE ZERO.
+           05  SYD-REMAIN-WS       PICTURE 99       VALUE ZERO.
+
+       LINKAGE SECTION.
+       01   PRICE-IN            PICTURE S9(5)V99.
+       01   SALVAGE-IN          PICTURE S9(5)V99.
+       01   USEFUL-LIFE-IN      PICTURE 99.
+       01   METHOD-IN           PICTURE X.
+       01   YEAR-NUM-WS         PICTURE 99.
+       01   ACCUM-DEPR-WS       PICTURE S9(7)V99.
+       01   YEARLY-DEPR-WS      PICTURE S9(5)V99.
+
+       PROCEDURE DIVISION USING PRICE-IN, SALVAGE-IN, USEFUL-LIFE-IN,
+                                METHOD-IN, YEAR-NUM-WS, ACCUM-DEPR-WS,
+                                YEARLY-DEPR-WS.
+
+       100-MAINLINE.
+           EVALUATE METHOD-IN
+               WHEN 'D'
+                   PERFORM 400-DOUBLE-DECLINING-BALANCE
+               WHEN 'Y'
+                   PERFORM 500-SUM-OF-YEARS-DIGITS
+               WHEN OTHER
+                   PERFORM 300-STRAIGHT-LINE
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       300-STRAIGHT-LINE.
+           COMPUTE YEARLY-DEPR-WS ROUNDED =
+                   (PRICE-IN - SALVAGE-IN) / USEFUL-LIFE-IN.
+
+       400-DOUBLE-DECLINING-BALANCE.
+           COMPUTE BOOK-VALUE-WS = PRICE-IN - ACCUM-DEPR-WS
+           COMPUTE DDB-RATE-WS ROUNDED = 2 / USEFUL-LIFE-IN
+           COMPUTE DDB-DEPR-WS ROUNDED = BOOK-VALUE-WS * DDB-RATE-WS
+
+           IF (ACCUM-DEPR-WS + DDB-DEPR-WS) > (PRICE-IN - SALVAGE-IN)
+               COMPUTE DDB-DEPR-WS = (PRICE-IN - SALVAGE-IN)
+                                     - ACCUM-DEPR-WS
+           END-IF
+
+           IF DDB-DEPR-WS < ZERO
+               MOVE ZERO TO DDB-DEPR-WS
+           END-IF
+
+           MOVE DDB-DEPR-WS TO YEARLY-DEPR-WS.
+
+       500-SUM-OF-YEARS-DIGITS.
+           COMPUTE SYD-TOTAL-WS =
+                   USEFUL-LIFE-IN * (USEFUL-LIFE-IN + 1) / 2
+           COMPUTE SYD-REMAIN-WS = USEFUL-LIFE-IN - YEAR-NUM-WS + 1
+
+           COMPUTE YEARLY-DEPR-WS ROUNDED =
+                   (PRICE-IN - SALVAGE-IN) * SYD-REMAIN-WS
+                   / SYD-TOTAL-WS.
