@@ -7,39 +7,179 @@
        FILE-CONTROL.
 
             SELECT ASSET-INPUT-FILE ASSIGN TO 'ASSETDATA.DAT'
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS ASSET-ID-IN
+            ALTERNATE RECORD KEY IS DEPT-IN WITH DUPLICATES
+            FILE STATUS IS ASSET-FILE-STATUS-WS.
 
             SELECT ASSET-OUTPUT-FILE ASSIGN TO 'ASSETOUT.DOC'
             ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT EXCEPTION-OUTPUT-FILE ASSIGN TO 'ASSETEXC.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT DISPOSAL-OUTPUT-FILE ASSIGN TO 'ASSETDISP.DOC'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO 'ASSETCKPT.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CKPT-FILE-STATUS-WS.
+
+            SELECT GL-OUTPUT-FILE ASSIGN TO 'ASSETGL.DAT'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT AUDIT-LOG-FILE ASSIGN TO 'ASSETAUDIT.LOG'
+            ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ASSET-INPUT-FILE RECORDING MODE IS F.
-       01                              PICTURE X(80).
+      ***************************************************
+      *MAKE THE FOLLOWING 01 YOUR INPUT COPY
+      *01  ASSET-INPUT-RECORD.
+      *    05  NAME-IN             PICTURE X(10).
+      *    05  PRICE-IN            PICTURE S9(5)V99.
+      *    05  SALVAGE-IN          PICTURE S9(5)V99.
+      *    05  USEFUL-LIFE-IN      PICTURE 99.
+      ***************************************************
+       COPY ASSETIN.CPY.
 
        FD  ASSET-OUTPUT-FILE RECORDING MODE IS F.
        01  PRINT-A-SINGLE-LINE         PICTURE X(132).
 
+       FD  EXCEPTION-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-EXCEPTION-LINE        PICTURE X(132).
+
+       FD  DISPOSAL-OUTPUT-FILE RECORDING MODE IS F.
+       01  PRINT-DISPOSAL-LINE         PICTURE X(132).
+
+      *****************************************************
+      *HOLDS THE POSITION AND RUNNING TOTALS AS OF THE LAST
+      *CHECKPOINT SO A FAILED RUN CAN RESTART WITHOUT
+      *REPROCESSING EVERY ASSET FROM THE BEGINNING
+      *****************************************************
+       FD  CHECKPOINT-FILE RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-DEPT-OUT           PICTURE X(4).
+           05  CKPT-ASSET-ID-OUT       PICTURE X(6).
+           05  CKPT-TOTAL-DEPR-OUT     PICTURE S9(6)V99.
+           05  CKPT-DEPT-TOTAL-OUT     PICTURE S9(6)V99.
+           05  CKPT-EXC-COUNT-OUT      PICTURE 9(5).
+           05  CKPT-RECORD-COUNT-OUT   PICTURE 9(5).
+           05  CKPT-DEPT-RECORD-NUM-OUT
+                                       PICTURE 9(5).
+           05  FILLER                  PICTURE X(10).
+
+      *****************************************************
+      *MACHINE-READABLE GL POSTING EXTRACT PICKED UP BY THE
+      *GENERAL LEDGER INTERFACE JOB - ONE RECORD PER ASSET
+      *THAT DEPRECIATION WAS CALCULATED FOR THIS RUN
+      *****************************************************
+       FD  GL-OUTPUT-FILE RECORDING MODE IS F.
+       COPY GLEXTRACT.CPY.
+
+      *****************************************************
+      *PERSISTENT RUN-HISTORY LOG - OPENED EXTEND SO EACH
+      *RUN APPENDS ONE LINE INSTEAD OF OVERWRITING THE LAST
+      *RUN'S HISTORY
+      *****************************************************
+       FD  AUDIT-LOG-FILE RECORDING MODE IS F.
+       01  PRINT-AUDIT-LINE            PICTURE X(132).
+
        WORKING-STORAGE SECTION.
        01  WORKING-VARIABLES.
            05  EOF-ASSET-WS            PICTURE X(3)     VALUE 'NO'.
            05  TOTAL-DEPR-WS           PICTURE S9(6)V99 VALUE ZERO.
            05  YEARLY-DEPR-WS          PICTURE S9(5)V99 VALUE ZERO.
+           05  CURRENT-YEAR-WS         PICTURE 99       VALUE 1.
+           05  ACCUM-DEPR-WS           PICTURE S9(7)V99 VALUE ZERO.
+
+      *****************************************************
+      *WORKING STORAGE FOR THE 350-PRINT-SCHEDULE PARAGRAPH,
+      *THE FULL YEAR-BY-YEAR AMORTIZATION SCHEDULE PER ASSET
+      *****************************************************
+           05  YEAR-SUB-WS             PICTURE 99       VALUE ZERO.
+           05  SCHED-ACCUM-WS          PICTURE S9(7)V99  VALUE ZERO.
+           05  SCHED-YEARLY-WS         PICTURE S9(5)V99  VALUE ZERO.
+           05  SCHED-BOOK-VALUE-WS     PICTURE S9(7)V99  VALUE ZERO.
+           05  ASSET-FILE-STATUS-WS    PICTURE XX       VALUE '00'.
+
+      *****************************************************
+      *WORKING STORAGE FOR THE 305-VALIDATE-ASSET EDIT PASS
+      *AND THE EXCEPTION REPORT IT FEEDS
+      *****************************************************
+           05  INVALID-ASSET-WS        PICTURE X(3)     VALUE 'NO'.
+           05  EXCEPTION-REASON-WS     PICTURE X(30)    VALUE SPACES.
+           05  EXCEPTION-COUNT-WS      PICTURE 9(5)     VALUE ZERO.
+
+      *****************************************************
+      *WORKING STORAGE FOR MID-YEAR DISPOSAL PRORATION AND
+      *THE GAIN/LOSS-ON-DISPOSAL REPORT
+      *****************************************************
+           05  DISPOSAL-BOOK-VALUE-WS  PICTURE S9(7)V99  VALUE ZERO.
+           05  GAIN-LOSS-WS            PICTURE S9(7)V99  VALUE ZERO.
+
+      *****************************************************
+      *WORKING STORAGE FOR THE DEPARTMENT CONTROL BREAK -
+      *THE ASSET MASTER IS READ IN DEPT-IN ORDER SO EACH
+      *DEPARTMENT'S DEPRECIATION CAN BE SUBTOTALED
+      *****************************************************
+           05  FIRST-RECORD-WS         PICTURE X(3)     VALUE 'YES'.
+           05  PREV-DEPT-WS            PICTURE X(4)     VALUE SPACES.
+           05  DEPT-TOTAL-WS           PICTURE S9(6)V99 VALUE ZERO.
+
+      *****************************************************
+      *WORKING STORAGE FOR CHECKPOINT/RESTART. THE RUN IS
+      *CHECKPOINTED EVERY CHECKPOINT-INTERVAL-WS RECORDS SO
+      *A RERUN CAN SKIP WHAT WAS ALREADY PROCESSED.
+      *CHECKPOINT-INTERVAL-WS IS 1 - NOT A LARGER BATCH SIZE
+      *- BECAUSE 316-ROLLFORWARD-ASSET/317-RETIRE-DISPOSED-
+      *ASSET REWRITE ASSETDATA.DAT IMMEDIATELY FOR EVERY
+      *RECORD. CHECKPOINTING LESS OFTEN THAN THAT WOULD LET
+      *A RESTART RE-ROLL RECORDS THAT WERE ALREADY REWRITTEN
+      *TO THE MASTER BEFORE THE LAST CHECKPOINT WAS TAKEN.
+      *****************************************************
+           05  CKPT-FILE-STATUS-WS     PICTURE XX       VALUE SPACES.
+           05  RESTART-WS              PICTURE X(3)     VALUE 'NO'.
+           05  CKPT-DEPT-WS            PICTURE X(4)     VALUE SPACES.
+           05  CKPT-ASSET-ID-WS        PICTURE X(6)     VALUE SPACES.
+           05  RECORDS-SINCE-CKPT-WS   PICTURE 9(5)     VALUE ZERO.
+           05  CHECKPOINT-INTERVAL-WS  PICTURE 9(5)     VALUE 1.
+
+      *****************************************************
+      *DEPT-SEQ-NUM-WS COUNTS EACH RECORD'S POSITION WITHIN
+      *ITS DEPT-IN GROUP AS ASSET-INPUT-FILE IS READ, SINCE
+      *GNUCOBOL DOES NOT GUARANTEE DUPLICATE ALTERNATE-KEY
+      *RECORDS COME BACK IN ASCENDING ASSET-ID-IN ORDER. THE
+      *RESTART SKIP LOGIC IN 200-OPEN COMPARES THIS COUNT
+      *INSTEAD OF ASSET-ID-IN SO IT DOES NOT DEPEND ON THAT
+      *ORDERING.
+      *****************************************************
+           05  DEPT-SEQ-TRACK-WS       PICTURE X(4)     VALUE SPACES.
+           05  DEPT-SEQ-NUM-WS         PICTURE 9(5)     VALUE ZERO.
+           05  CKPT-DEPT-RECORD-NUM-WS PICTURE 9(5)     VALUE ZERO.
+
+      *****************************************************
+      *DEPRECIATION EXPENSE GL ACCOUNT POSTED TO BY THE
+      *318-WRITE-GL-EXTRACT PARAGRAPH
+      *****************************************************
+           05  GL-DEPR-ACCOUNT-WS      PICTURE X(6)     VALUE '660000'.
 
            05  HOLD-DATE-WS.
                10 YEAR-WS       PIC 9999.
                10 MONTH-WS      PIC 99.
                10 DAY-WS        PIC 99.
+               10 HOUR-WS       PIC 99.
+               10 MINUTE-WS     PIC 99.
+               10 SECOND-WS     PIC 99.
+
+      *****************************************************
+      *TOTAL RECORDS READ THIS RUN, USED ON THE RUN-HISTORY
+      *AUDIT LOG LINE WRITTEN BY 910-WRITE-AUDIT-LOG
+      *****************************************************
+           05  RECORD-COUNT-WS         PICTURE 9(5)     VALUE ZERO.
 
-      ***************************************************
-      *MAKE THE FOLLOWING 01 YOUR INPUT COPY
-      *01  ASSET-INPUT-RECORD.
-      *    05  NAME-IN             PICTURE X(10).
-      *    05  PRICE-IN            PICTURE S9(5)V99.
-      *    05  SALVAGE-IN          PICTURE S9(5)V99.
-      *    05  USEFUL-LIFE-IN      PICTURE 99.
-      ***************************************************
-       COPY ASSETIN.CPY.
       ***************************************************
       *MAKE THE FOLLOWING 01 YOUR OUTPUT COPY
       *01  DETAILED-OUTPUT-LINE-SETUP.
@@ -55,6 +195,7 @@
       *    05  YEARLY-DEPR-OUT     PICTURE $$$,$$9.99.
       ****************************************************
        COPY DEPRRPT.CPY.
+       COPY AUDITLOG.CPY.
       ****************************************************
 
        01  REPORT-HEADER-LINE-SETUP.
@@ -68,8 +209,11 @@
                10                  PICTURE X       VALUE '/'.
                10  YEAR-OUT        PICTURE 9999.
            05                      PICTURE X(4)    VALUE SPACES.
-           05                      PICTURE X(45)   VALUE
-           'IRS INTERNATIONAL, INC.  AUDIT YEAR IS 2020'.
+           05                      PICTURE X(26)   VALUE
+                                      'IRS INTERNATIONAL, INC.  '.
+           05                      PICTURE X(14)   VALUE
+                                      'AUDIT YEAR IS '.
+           05  AUDIT-YEAR-OUT      PICTURE 9999.
 
 
        01  COLUMN-HEADER-LINE-SETUP.
@@ -102,8 +246,48 @@
            STOP RUN.
 
        200-OPEN.
-           OPEN INPUT ASSET-INPUT-FILE OUTPUT ASSET-OUTPUT-FILE
-           PERFORM     250-READ-ONE-RECORD
+           OPEN I-O ASSET-INPUT-FILE
+           IF ASSET-FILE-STATUS-WS NOT = '00'
+               DISPLAY 'STARTDEPRECIATION: ASSET MASTER OPEN '
+                       'FAILED - STATUS ' ASSET-FILE-STATUS-WS
+               STOP RUN
+           END-IF
+
+      *****************************************************
+      *RESTART STATUS MUST BE KNOWN BEFORE THE PRINT/GL
+      *OUTPUT FILES ARE OPENED - A RESUMED RUN HAS TO OPEN
+      *THEM EXTEND SO THE DETAIL LINES AND GL POSTINGS FROM
+      *BEFORE THE CHECKPOINT ARE NOT DISCARDED.
+      *****************************************************
+           PERFORM  205-CHECK-FOR-RESTART
+
+           IF RESTART-WS = 'YES'
+               OPEN EXTEND ASSET-OUTPUT-FILE EXCEPTION-OUTPUT-FILE
+                           DISPOSAL-OUTPUT-FILE GL-OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT ASSET-OUTPUT-FILE EXCEPTION-OUTPUT-FILE
+                           DISPOSAL-OUTPUT-FILE GL-OUTPUT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+
+           IF RESTART-WS = 'YES'
+               MOVE CKPT-DEPT-WS TO DEPT-IN
+           ELSE
+               MOVE LOW-VALUES TO DEPT-IN
+           END-IF
+           START ASSET-INPUT-FILE KEY IS NOT LESS THAN DEPT-IN
+               INVALID KEY MOVE 'YES' TO EOF-ASSET-WS
+           END-START
+           IF EOF-ASSET-WS NOT = 'YES'
+               PERFORM     250-READ-ONE-RECORD
+               IF RESTART-WS = 'YES'
+                   PERFORM  250-READ-ONE-RECORD
+                       UNTIL EOF-ASSET-WS = 'YES'
+                       OR NOT (DEPT-IN = CKPT-DEPT-WS
+                           AND DEPT-SEQ-NUM-WS
+                               NOT > CKPT-DEPT-RECORD-NUM-WS)
+               END-IF
+           END-IF
 
            MOVE FUNCTION CURRENT-DATE TO HOLD-DATE-WS
       *    MOVE MONTH-WS TO MONTH-OUT
@@ -111,21 +295,167 @@
       *    MOVE YEAR-WS TO YEAR-OUT
            CALL "DEPRSUB2" USING YEAR-WS, MONTH-WS, DAY-WS,
                                  MONTH-OUT, DAY-OUT, YEAR-OUT.
+           MOVE YEAR-OUT TO AUDIT-YEAR-OUT
 
            PERFORM 500-HEADER.
 
+      *****************************************************
+      *IF A CHECKPOINT FROM A PRIOR, INTERRUPTED RUN EXISTS
+      *IT IS READ HERE AND THE RUNNING TOTALS AND CONTROL
+      *BREAK STATE ARE RESTORED SO 200-OPEN CAN POSITION
+      *ASSET-INPUT-FILE PAST WHAT WAS ALREADY PROCESSED. NO
+      *CHECKPOINT FILE, OR AN EMPTY ONE LEFT BY A RUN THAT
+      *RAN TO COMPLETION, MEANS START FROM THE BEGINNING.
+      *****************************************************
+       205-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS-WS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'YES'               TO RESTART-WS
+                       MOVE CKPT-DEPT-OUT       TO CKPT-DEPT-WS
+                       MOVE CKPT-ASSET-ID-OUT   TO CKPT-ASSET-ID-WS
+                       MOVE CKPT-TOTAL-DEPR-OUT TO TOTAL-DEPR-WS
+                       MOVE CKPT-DEPT-TOTAL-OUT TO DEPT-TOTAL-WS
+                       MOVE CKPT-EXC-COUNT-OUT  TO EXCEPTION-COUNT-WS
+                       MOVE CKPT-RECORD-COUNT-OUT TO RECORD-COUNT-WS
+                       MOVE CKPT-DEPT-RECORD-NUM-OUT
+                                          TO CKPT-DEPT-RECORD-NUM-WS
+                       MOVE 'NO'                TO FIRST-RECORD-WS
+                       MOVE CKPT-DEPT-OUT       TO PREV-DEPT-WS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        250-READ-ONE-RECORD.
-           READ ASSET-INPUT-FILE INTO ASSET-INPUT-RECORD
+           READ ASSET-INPUT-FILE NEXT RECORD
               AT END MOVE 'YES' TO EOF-ASSET-WS
-           END-READ.
+           END-READ
+           IF EOF-ASSET-WS NOT = 'YES'
+               IF DEPT-IN = DEPT-SEQ-TRACK-WS
+                   ADD  1 TO DEPT-SEQ-NUM-WS
+               ELSE
+                   MOVE DEPT-IN TO DEPT-SEQ-TRACK-WS
+                   MOVE 1       TO DEPT-SEQ-NUM-WS
+               END-IF
+           END-IF.
 
        300-PROCESS.
       *****************************************************
+      *RETIRED ASSETS ARE SKIPPED - THEY ARE FULLY
+      *DEPRECIATED AND NO LONGER APPEAR IN THE SCHEDULE.
+      *ASSETS THAT FAIL 305-VALIDATE-ASSET ARE WRITTEN TO
+      *THE EXCEPTION REPORT AND EXCLUDED FROM THE TOTAL.
+      *****************************************************
+           ADD  1 TO RECORD-COUNT-WS
+           IF ASSET-RETIRED-IN
+               PERFORM  330-CHECKPOINT-IF-DUE
+               PERFORM  250-READ-ONE-RECORD
+           ELSE
+               PERFORM  305-VALIDATE-ASSET
+               IF INVALID-ASSET-WS = 'YES'
+                   PERFORM  315-WRITE-EXCEPTION
+               ELSE
+                   PERFORM  310-CALCULATE-AND-PRINT
+               END-IF
+               PERFORM  330-CHECKPOINT-IF-DUE
+               PERFORM  250-READ-ONE-RECORD
+           END-IF.
+
+      *****************************************************
+      *EVERY CHECKPOINT-INTERVAL-WS RECORDS, SAVES THE
+      *CURRENT POSITION AND RUNNING TOTALS SO A RERUN AFTER
+      *AN ABEND CAN RESUME FROM HERE INSTEAD OF RECORD ONE
+      *****************************************************
+       330-CHECKPOINT-IF-DUE.
+           ADD  1 TO RECORDS-SINCE-CKPT-WS
+           IF RECORDS-SINCE-CKPT-WS >= CHECKPOINT-INTERVAL-WS
+               PERFORM  335-WRITE-CHECKPOINT
+               MOVE ZERO TO RECORDS-SINCE-CKPT-WS
+           END-IF.
+
+       335-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE DEPT-IN            TO CKPT-DEPT-OUT
+           MOVE ASSET-ID-IN        TO CKPT-ASSET-ID-OUT
+           MOVE TOTAL-DEPR-WS      TO CKPT-TOTAL-DEPR-OUT
+           MOVE DEPT-TOTAL-WS      TO CKPT-DEPT-TOTAL-OUT
+           MOVE EXCEPTION-COUNT-WS TO CKPT-EXC-COUNT-OUT
+           MOVE RECORD-COUNT-WS    TO CKPT-RECORD-COUNT-OUT
+           MOVE DEPT-SEQ-NUM-WS    TO CKPT-DEPT-RECORD-NUM-OUT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       305-VALIDATE-ASSET.
+           MOVE 'NO'    TO INVALID-ASSET-WS
+           MOVE SPACES  TO EXCEPTION-REASON-WS
+
+           IF NAME-IN = SPACES
+               MOVE 'YES' TO INVALID-ASSET-WS
+               MOVE 'ASSET NAME IS BLANK' TO EXCEPTION-REASON-WS
+           ELSE
+               IF USEFUL-LIFE-IN = ZERO
+                   MOVE 'YES' TO INVALID-ASSET-WS
+                   MOVE 'USEFUL LIFE IS ZERO' TO EXCEPTION-REASON-WS
+               ELSE
+                   IF SALVAGE-IN > PRICE-IN
+                       MOVE 'YES' TO INVALID-ASSET-WS
+                       MOVE 'SALVAGE EXCEEDS PRICE'
+                                    TO EXCEPTION-REASON-WS
+                   ELSE
+                       IF ASSET-DISPOSED-IN
+                          AND (DISPOSAL-MONTH-IN < 1
+                            OR DISPOSAL-MONTH-IN > 12)
+                           MOVE 'YES' TO INVALID-ASSET-WS
+                           MOVE 'DISPOSAL MONTH INVALID'
+                                    TO EXCEPTION-REASON-WS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       315-WRITE-EXCEPTION.
+           ADD  1 TO EXCEPTION-COUNT-WS
+           MOVE ASSET-ID-IN         TO EXC-ASSET-ID-OUT
+           MOVE NAME-IN             TO EXC-NAME-OUT
+           MOVE EXCEPTION-REASON-WS TO EXC-REASON-OUT
+
+           MOVE  EXCEPTION-DETAIL-LINE-SETUP TO PRINT-EXCEPTION-LINE
+           WRITE PRINT-EXCEPTION-LINE AFTER 1 LINE.
+
+       310-CALCULATE-AND-PRINT.
+      *****************************************************
       *INSTEAD OF PERFORMING THE 400 PARAGRAPH, CALL A SUBROUTINE
       *    PERFORM   400-CALCULATE-DEPRECIATION.
+           IF FIRST-RECORD-WS = 'YES'
+               MOVE 'NO'     TO FIRST-RECORD-WS
+               MOVE DEPT-IN  TO PREV-DEPT-WS
+           ELSE
+               IF DEPT-IN NOT = PREV-DEPT-WS
+                   PERFORM  320-PRINT-DEPT-SUBTOTAL
+                   MOVE DEPT-IN TO PREV-DEPT-WS
+               END-IF
+           END-IF
+
+           IF REMAINING-LIFE-IN = ZERO
+               MOVE USEFUL-LIFE-IN TO REMAINING-LIFE-IN
+           END-IF
+           COMPUTE CURRENT-YEAR-WS = USEFUL-LIFE-IN - REMAINING-LIFE-IN
+                                      + 1
+           MOVE ACCUM-DEPR-IN TO ACCUM-DEPR-WS
            CALL "DEPRSUB" USING PRICE-IN, SALVAGE-IN, USEFUL-LIFE-IN,
-                          YEARLY-DEPR-WS, TOTAL-DEPR-WS.
+                          METHOD-IN, CURRENT-YEAR-WS, ACCUM-DEPR-WS,
+                          YEARLY-DEPR-WS.
+
+           IF ASSET-DISPOSED-IN
+               COMPUTE YEARLY-DEPR-WS ROUNDED =
+                       YEARLY-DEPR-WS * DISPOSAL-MONTH-IN / 12
+           END-IF
 
+           ADD   YEARLY-DEPR-WS  TO  TOTAL-DEPR-WS
+           ADD   YEARLY-DEPR-WS  TO  DEPT-TOTAL-WS.
       ****************************************************
 
            MOVE YEARLY-DEPR-WS TO YEARLY-DEPR-OUT
@@ -137,19 +467,143 @@
 
            MOVE  DETAILED-OUTPUT-LINE-SETUP TO PRINT-A-SINGLE-LINE
            WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
-           PERFORM  250-READ-ONE-RECORD.
 
+           PERFORM  318-WRITE-GL-EXTRACT
 
-      ***************************************************
-      * THE 400-CALCULATE-DEPRECIATION PARAGRAPH IS REMOVED AND
-      * ITS CODE IS PUT IN THE SUBROUTINE YOU CREATE AND CALL ABOVE
-       400-CALCULATE-DEPRECIATION.
+           IF ASSET-DISPOSED-IN
+               PERFORM  314-WRITE-DISPOSAL-REPORT
+               PERFORM  317-RETIRE-DISPOSED-ASSET
+           ELSE
+               PERFORM  350-PRINT-SCHEDULE
+               PERFORM  316-ROLLFORWARD-ASSET
+           END-IF.
 
-      *    COMPUTE YEARLY-DEPR-WS = (PRICE-IN - SALVAGE-IN)
-      *            / USEFUL-LIFE-IN
+      *****************************************************
+      *WRITES ONE GL POSTING EXTRACT RECORD FOR THIS ASSET'S
+      *CURRENT-YEAR DEPRECIATION - PICKED UP BY THE GENERAL
+      *LEDGER INTERFACE JOB INSTEAD OF BEING KEYED BY HAND
+      *****************************************************
+       318-WRITE-GL-EXTRACT.
+           MOVE GL-DEPR-ACCOUNT-WS TO GL-ACCOUNT-OUT
+           MOVE DEPT-IN            TO GL-DEPT-OUT
+           MOVE YEARLY-DEPR-WS     TO GL-AMOUNT-OUT
+           COMPUTE GL-PERIOD-OUT = YEAR-OUT * 100 + 12
+           WRITE GL-EXTRACT-RECORD.
 
-      *    ADD   YEARLY-DEPR-WS  TO  TOTAL-DEPR-WS.
-      ****************************************************
+      *****************************************************
+      *REPORTS PROCEEDS VERSUS REMAINING BOOK VALUE FOR AN
+      *ASSET SOLD OR SCRAPPED DURING THE CURRENT AUDIT YEAR
+      *****************************************************
+       314-WRITE-DISPOSAL-REPORT.
+           ADD  YEARLY-DEPR-WS TO ACCUM-DEPR-IN
+           COMPUTE DISPOSAL-BOOK-VALUE-WS =
+                   PRICE-IN - ACCUM-DEPR-IN
+           COMPUTE GAIN-LOSS-WS =
+                   DISPOSAL-PROCEEDS-IN - DISPOSAL-BOOK-VALUE-WS
+
+           MOVE ASSET-ID-IN            TO DISP-ASSET-ID-OUT
+           MOVE NAME-IN                TO DISP-NAME-OUT
+           MOVE DISPOSAL-PROCEEDS-IN   TO DISP-PROCEEDS-OUT
+           MOVE DISPOSAL-BOOK-VALUE-WS TO DISP-BOOK-VALUE-OUT
+           MOVE GAIN-LOSS-WS           TO DISP-GAIN-LOSS-OUT
+
+           MOVE  DISPOSAL-DETAIL-LINE-SETUP TO PRINT-DISPOSAL-LINE
+           WRITE PRINT-DISPOSAL-LINE AFTER 1 LINE.
+
+      *****************************************************
+      *ROLLS THE ASSET FORWARD - ADDS THIS YEAR'S DEPRECIATION
+      *TO ACCUM-DEPR-IN AND DECREMENTS REMAINING-LIFE-IN. THE
+      *ASSET IS FULLY RETIRED ONCE IT REACHES SALVAGE-IN OR
+      *RUNS OUT OF USEFUL LIFE, SO NEXT YEAR'S RUN SKIPS IT.
+      *
+      *GUARDED BY LAST-ROLLED-YEAR-IN SO RERUNNING THE PROGRAM
+      *A SECOND TIME FOR A YEAR ALREADY ROLLED FORWARD (TO
+      *REPRINT THE REPORT, SAY) ONLY REPRINTS - IT DOES NOT
+      *ADVANCE THE ASSET'S BOOKS AGAIN.
+      *****************************************************
+       316-ROLLFORWARD-ASSET.
+           IF LAST-ROLLED-YEAR-IN NOT = YEAR-OUT
+               ADD  YEARLY-DEPR-WS TO ACCUM-DEPR-IN
+               SUBTRACT 1 FROM REMAINING-LIFE-IN
+
+               IF REMAINING-LIFE-IN NOT > ZERO
+                  OR ACCUM-DEPR-IN NOT < (PRICE-IN - SALVAGE-IN)
+                   COMPUTE ACCUM-DEPR-IN = PRICE-IN - SALVAGE-IN
+                   MOVE ZERO TO REMAINING-LIFE-IN
+                   MOVE 'R'  TO STATUS-IN
+               END-IF
+               MOVE YEAR-OUT TO LAST-ROLLED-YEAR-IN
+
+               REWRITE ASSET-INPUT-RECORD
+                   INVALID KEY
+                       DISPLAY 'STARTDEPRECIATION: REWRITE FAILED '
+                               'FOR ' ASSET-ID-IN ' - STATUS '
+                               ASSET-FILE-STATUS-WS
+                       STOP RUN
+               END-REWRITE
+           END-IF.
+
+      *****************************************************
+      *AN ASSET SOLD OR SCRAPPED DURING THE RUN IS FULLY
+      *RETIRED IN THE MASTER SO IT NO LONGER DEPRECIATES
+      *****************************************************
+       317-RETIRE-DISPOSED-ASSET.
+           MOVE 'R' TO STATUS-IN
+
+           REWRITE ASSET-INPUT-RECORD
+               INVALID KEY
+                   DISPLAY 'STARTDEPRECIATION: REWRITE FAILED '
+                           'FOR ' ASSET-ID-IN ' - STATUS '
+                           ASSET-FILE-STATUS-WS
+                   STOP RUN
+           END-REWRITE.
+
+      *****************************************************
+      *PRINTS AND RESETS THE RUNNING DEPRECIATION SUBTOTAL
+      *FOR THE DEPARTMENT JUST FINISHED ON THE CONTROL BREAK
+      *****************************************************
+       320-PRINT-DEPT-SUBTOTAL.
+           MOVE PREV-DEPT-WS  TO SUBTOTAL-DEPT-OUT
+           MOVE DEPT-TOTAL-WS TO SUBTOTAL-DEPR-OUT
+
+           MOVE  DEPT-SUBTOTAL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 2 LINES
+
+           MOVE ZERO TO DEPT-TOTAL-WS.
+
+      *****************************************************
+      *PRINTS THE FULL YEAR 1 THROUGH USEFUL-LIFE-IN
+      *AMORTIZATION SCHEDULE FOR THE ASSET JUST READ
+      *****************************************************
+       350-PRINT-SCHEDULE.
+           MOVE SCHEDULE-HEADER-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           MOVE ZERO TO SCHED-ACCUM-WS
+           MOVE 1    TO YEAR-SUB-WS
+           PERFORM  360-PRINT-SCHEDULE-LINE
+                    UNTIL YEAR-SUB-WS > USEFUL-LIFE-IN
+
+           MOVE SPACES TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE.
+
+       360-PRINT-SCHEDULE-LINE.
+           CALL "DEPRSUB" USING PRICE-IN, SALVAGE-IN, USEFUL-LIFE-IN,
+                          METHOD-IN, YEAR-SUB-WS, SCHED-ACCUM-WS,
+                          SCHED-YEARLY-WS.
+
+           ADD     SCHED-YEARLY-WS TO SCHED-ACCUM-WS
+           COMPUTE SCHED-BOOK-VALUE-WS = PRICE-IN - SCHED-ACCUM-WS
+
+           MOVE YEAR-SUB-WS         TO SCHED-YEAR-OUT
+           MOVE SCHED-YEARLY-WS     TO SCHED-YEARLY-DEPR-OUT
+           MOVE SCHED-ACCUM-WS      TO SCHED-ACCUM-DEPR-OUT
+           MOVE SCHED-BOOK-VALUE-WS TO SCHED-BOOK-VALUE-OUT
+
+           MOVE  SCHEDULE-DETAIL-LINE-SETUP TO PRINT-A-SINGLE-LINE
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           ADD  1 TO YEAR-SUB-WS.
 
        500-HEADER.
            MOVE REPORT-HEADER-LINE-SETUP TO PRINT-A-SINGLE-LINE
@@ -159,9 +613,55 @@
            WRITE PRINT-A-SINGLE-LINE  AFTER 2 LINES
 
            MOVE SPACES TO PRINT-A-SINGLE-LINE
-           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE.
+           WRITE PRINT-A-SINGLE-LINE AFTER 1 LINE
+
+           MOVE  EXCEPTION-HEADER-LINE-SETUP TO PRINT-EXCEPTION-LINE
+           WRITE PRINT-EXCEPTION-LINE AFTER 1 LINE
+
+           MOVE  DISPOSAL-HEADER-LINE-SETUP TO PRINT-DISPOSAL-LINE
+           WRITE PRINT-DISPOSAL-LINE AFTER 1 LINE.
 
        900-CLOSE.
+           IF FIRST-RECORD-WS = 'NO'
+               PERFORM  320-PRINT-DEPT-SUBTOTAL
+           END-IF
+
            MOVE  TOTAL-DEPR-WS  TO TOTAL-DEPR-OUT
            WRITE PRINT-A-SINGLE-LINE FROM ASSET-TOTAL-LINE AFTER PAGE
-           CLOSE     ASSET-INPUT-FILE      ASSET-OUTPUT-FILE.
+
+           MOVE  EXCEPTION-COUNT-WS TO EXC-COUNT-OUT
+           WRITE PRINT-EXCEPTION-LINE FROM EXCEPTION-TOTAL-LINE-SETUP
+                 AFTER PAGE
+
+           PERFORM  910-WRITE-AUDIT-LOG
+
+           CLOSE     ASSET-INPUT-FILE      ASSET-OUTPUT-FILE
+                     EXCEPTION-OUTPUT-FILE DISPOSAL-OUTPUT-FILE
+                     GL-OUTPUT-FILE        AUDIT-LOG-FILE
+
+      *****************************************************
+      *THE RUN FINISHED CLEANLY - LEAVE AN EMPTY CHECKPOINT
+      *FILE SO THE NEXT RUN STARTS FROM THE BEGINNING
+      *INSTEAD OF TREATING THIS COMPLETED RUN AS A RESTART
+      *****************************************************
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************
+      *APPENDS ONE RUN-HISTORY LINE TO THE PERSISTENT AUDIT
+      *LOG - RUN DATE/TIME, RECORDS PROCESSED, EXCEPTIONS
+      *AND THE FINAL TOTAL DEPRECIATION FOR THIS RUN
+      *****************************************************
+       910-WRITE-AUDIT-LOG.
+           MOVE MONTH-OUT          TO RUN-LOG-MONTH-OUT
+           MOVE DAY-OUT            TO RUN-LOG-DAY-OUT
+           MOVE YEAR-OUT           TO RUN-LOG-YEAR-OUT
+           MOVE HOUR-WS            TO RUN-LOG-HOUR-OUT
+           MOVE MINUTE-WS          TO RUN-LOG-MINUTE-OUT
+           MOVE SECOND-WS          TO RUN-LOG-SECOND-OUT
+           MOVE RECORD-COUNT-WS    TO RUN-LOG-RECORD-COUNT-OUT
+           MOVE EXCEPTION-COUNT-WS TO RUN-LOG-EXC-COUNT-OUT
+           MOVE TOTAL-DEPR-WS      TO RUN-LOG-TOTAL-DEPR-OUT
+
+           MOVE  AUDIT-LOG-LINE-SETUP TO PRINT-AUDIT-LINE
+           WRITE PRINT-AUDIT-LINE AFTER 1 LINE.
