@@ -0,0 +1,15 @@
+      *****************************************************
+      *GLEXTRACT.CPY
+      *FIXED-LAYOUT GL POSTING EXTRACT RECORD WRITTEN BY
+      *STARTDEPRECIATION FOR THE GENERAL LEDGER INTERFACE
+      *JOB TO PICK UP MONTH-END DEPRECIATION POSTINGS
+      *
+      *GL-PERIOD-OUT - ACCOUNTING PERIOD THE POSTING BELONGS
+      *TO, IN YYYYMM FORMAT
+      *****************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCOUNT-OUT      PICTURE X(6).
+           05  GL-DEPT-OUT         PICTURE X(4).
+           05  GL-AMOUNT-OUT       PICTURE S9(7)V99.
+           05  GL-PERIOD-OUT       PICTURE 9(6).
+           05  FILLER              PICTURE X(20).
