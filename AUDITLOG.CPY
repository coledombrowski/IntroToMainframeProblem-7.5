@@ -0,0 +1,36 @@
+      *****************************************************
+      *AUDITLOG.CPY
+      *ONE LINE IS APPENDED HERE EACH TIME STARTDEPRECIATION
+      *RUNS SO WE HAVE A QUERYABLE HISTORY OF EVERY
+      *DEPRECIATION RUN INSTEAD OF RELYING ON WHICHEVER
+      *ASSETOUT.DOC COPY HAPPENS TO STILL EXIST
+      *****************************************************
+       01  AUDIT-LOG-LINE-SETUP.
+           05  FILLER                  PICTURE X      VALUE SPACE.
+           05  RUN-LOG-DATE-OUT.
+               10  RUN-LOG-MONTH-OUT   PICTURE 99.
+               10                      PICTURE X      VALUE '/'.
+               10  RUN-LOG-DAY-OUT     PICTURE 99.
+               10                      PICTURE X      VALUE '/'.
+               10  RUN-LOG-YEAR-OUT    PICTURE 9999.
+           05  FILLER                  PICTURE X      VALUE SPACE.
+           05  RUN-LOG-TIME-OUT.
+               10  RUN-LOG-HOUR-OUT    PICTURE 99.
+               10                      PICTURE X      VALUE ':'.
+               10  RUN-LOG-MINUTE-OUT  PICTURE 99.
+               10                      PICTURE X      VALUE ':'.
+               10  RUN-LOG-SECOND-OUT  PICTURE 99.
+           05  FILLER                  PICTURE X(3)   VALUE SPACES.
+           05                          PICTURE X(14)  VALUE
+                                          'RECORDS READ  '.
+           05  RUN-LOG-RECORD-COUNT-OUT
+                                       PICTURE ZZ,ZZ9.
+           05  FILLER                  PICTURE X(3)   VALUE SPACES.
+           05                          PICTURE X(11)  VALUE
+                                          'EXCEPTIONS '.
+           05  RUN-LOG-EXC-COUNT-OUT   PICTURE ZZ,ZZ9.
+           05  FILLER                  PICTURE X(3)   VALUE SPACES.
+           05                          PICTURE X(14)  VALUE
+                                          'TOTAL DEPR IS '.
+           05  RUN-LOG-TOTAL-DEPR-OUT  PICTURE $$,$$$,$$9.99.
+           05  FILLER                  PICTURE X(10)  VALUE SPACES.
